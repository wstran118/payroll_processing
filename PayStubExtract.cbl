@@ -0,0 +1,214 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayStubExtract.
+       AUTHOR. Grok-Generated.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUB-FILE ASSIGN TO DYNAMIC WS-STUB-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEDUCTIONS-FILE ASSIGN TO 'DEDUCTIONS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY 'EMPREC.cpy'.
+
+       FD  STUB-FILE.
+       01  STUB-LINE           PIC X(132).
+
+       FD  DEDUCTIONS-FILE.
+           COPY 'DEDUCT.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE.
+           05 WS-EMP-ID        PIC X(5).
+           05 WS-EMP-NAME      PIC X(30).
+           05 WS-EMP-HOURS     PIC 9(3)V99.
+           05 WS-EMP-RATE      PIC 9(3)V99.
+           05 WS-DEPT-CODE     PIC X(4).
+           05 WS-REG-HOURS     PIC 9(3)V99.
+           05 WS-OT-HOURS      PIC 9(3)V99.
+           05 WS-REG-PAY       PIC 9(5)V99.
+           05 WS-OT-PAY        PIC 9(5)V99.
+           05 WS-GROSS-PAY     PIC 9(5)V99.
+           05 WS-TAX           PIC 9(5)V99.
+           05 WS-NET-PAY       PIC 9(5)V99.
+
+       01  WS-EOF              PIC X VALUE 'N'.
+       01  WS-STUB-FILENAME    PIC X(20).
+
+       01  WS-VALID-FLAG       PIC X VALUE 'Y'.
+           88 WS-EMPLOYEE-VALID    VALUE 'Y'.
+           88 WS-EMPLOYEE-INVALID  VALUE 'N'.
+       01  WS-REJECT-REASON    PIC X(40).
+
+       01  WS-DED-EOF          PIC X VALUE 'N'.
+       01  WS-DED-COUNT        PIC 9(4) VALUE 0.
+       01  WS-DED-IDX          PIC 9(4).
+       01  WS-DEDUCTION-TABLE.
+           05 WS-DED-ENTRY OCCURS 100 TIMES.
+              10 WS-DED-EMP-ID PIC X(5).
+              10 WS-DED-CODE   PIC X(4).
+              10 WS-DED-DESC   PIC X(15).
+              10 WS-DED-TYPE   PIC X.
+              10 WS-DED-AMOUNT PIC 9(5)V99.
+       01  WS-TOTAL-DEDUCTIONS PIC 9(5)V99.
+       01  WS-NET-PAY-SIGNED   PIC S9(6)V99.
+       01  WS-EMP-DED-COUNT    PIC 9(3).
+       01  WS-EMP-DED-PRINT.
+           05 WS-EMP-DED-ENTRY OCCURS 20 TIMES.
+              10 WS-EMP-DED-CODE PIC X(4).
+              10 WS-EMP-DED-DESC PIC X(15).
+              10 WS-EMP-DED-AMT  PIC 9(5)V99.
+       01  WS-EDX              PIC 9(3).
+
+       01  WS-STUB-DED-LINE.
+           05 FILLER           PIC X(10) VALUE '  Ded: '.
+           05 STD-DED-CODE     PIC X(4).
+           05 FILLER           PIC X(1) VALUE SPACES.
+           05 STD-DED-DESC     PIC X(15).
+           05 FILLER           PIC X(1) VALUE SPACES.
+           05 STD-DED-AMT      PIC $ZZ,ZZ9.99.
+
+       01  WS-STUB-HEADER.
+           05 FILLER           PIC X(9) VALUE 'PAY STUB'.
+           05 FILLER           PIC X(6) VALUE 'ID: '.
+           05 STH-EMP-ID       PIC X(5).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 STH-EMP-NAME     PIC X(30).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'Dept: '.
+           05 STH-DEPT-CODE    PIC X(4).
+
+       01  WS-STUB-HOURS.
+           05 FILLER           PIC X(10) VALUE 'Reg Hrs: '.
+           05 STH-REG-HOURS    PIC ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'Reg Pay: '.
+           05 STH-REG-PAY      PIC $ZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'OT Hrs: '.
+           05 STH-OT-HOURS     PIC ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'OT Pay: '.
+           05 STH-OT-PAY       PIC $ZZ,ZZ9.99.
+
+       01  WS-STUB-RATE.
+           05 FILLER           PIC X(7) VALUE 'Rate: '.
+           05 STH-RATE         PIC $ZZ9.99.
+
+       01  WS-STUB-TOTALS.
+           05 FILLER           PIC X(8) VALUE 'Gross: '.
+           05 STH-GROSS-PAY    PIC $ZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'Tax: '.
+           05 STH-TAX          PIC $ZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'Net: '.
+           05 STH-NET-PAY      PIC $ZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM LOAD-DEDUCTIONS
+           PERFORM PROCESS-EMPLOYEES UNTIL WS-EOF = 'Y'
+           CLOSE EMPLOYEE-FILE
+           STOP RUN.
+
+       LOAD-DEDUCTIONS.
+           OPEN INPUT DEDUCTIONS-FILE
+           PERFORM UNTIL WS-DED-EOF = 'Y'
+               READ DEDUCTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-DED-EOF
+                   NOT AT END
+                       IF WS-DED-COUNT < 100
+                           ADD 1 TO WS-DED-COUNT
+                           MOVE DED-EMP-ID TO WS-DED-EMP-ID (WS-DED-COUNT)
+                           MOVE DED-CODE TO WS-DED-CODE (WS-DED-COUNT)
+                           MOVE DED-DESC TO WS-DED-DESC (WS-DED-COUNT)
+                           MOVE DED-TYPE TO WS-DED-TYPE (WS-DED-COUNT)
+                           MOVE DED-AMOUNT TO WS-DED-AMOUNT (WS-DED-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING: deductions table full '
+                               '(100) - discarding deduction for '
+                               DED-EMP-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEDUCTIONS-FILE.
+
+       PROCESS-EMPLOYEES.
+           READ EMPLOYEE-FILE INTO WS-EMPLOYEE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM VALIDATE-EMPLOYEE
+                   IF WS-EMPLOYEE-VALID
+                       PERFORM CALCULATE-PAY
+                       PERFORM WRITE-STUB
+                   ELSE
+                       DISPLAY 'WARNING: skipping stub for employee '
+                           WS-EMP-ID ' - ' WS-REJECT-REASON
+                   END-IF
+           END-READ.
+
+       VALIDATE-EMPLOYEE.
+           CALL 'VALIDEMP' USING WS-EMP-ID WS-EMP-HOURS WS-EMP-RATE
+               WS-VALID-FLAG WS-REJECT-REASON.
+
+       CALCULATE-PAY.
+           CALL 'CALCPAY' USING WS-EMP-HOURS WS-EMP-RATE
+               WS-REG-HOURS WS-OT-HOURS WS-REG-PAY WS-OT-PAY
+               WS-GROSS-PAY WS-TAX WS-NET-PAY
+           CALL 'APPLYDED' USING WS-EMP-ID WS-GROSS-PAY WS-DED-COUNT
+               WS-DEDUCTION-TABLE WS-TOTAL-DEDUCTIONS WS-EMP-DED-COUNT
+               WS-EMP-DED-PRINT
+           COMPUTE WS-NET-PAY-SIGNED =
+               WS-GROSS-PAY - WS-TAX - WS-TOTAL-DEDUCTIONS
+           IF WS-NET-PAY-SIGNED < 0
+               DISPLAY 'WARNING: deductions exceed gross pay for '
+                   'employee ' WS-EMP-ID ' - net pay floored to zero'
+               MOVE 0 TO WS-NET-PAY
+           ELSE
+               MOVE WS-NET-PAY-SIGNED TO WS-NET-PAY
+           END-IF.
+
+       WRITE-STUB.
+           STRING 'STUB' WS-EMP-ID '.TXT'
+               DELIMITED BY SIZE INTO WS-STUB-FILENAME
+           OPEN OUTPUT STUB-FILE
+
+           MOVE WS-EMP-ID TO STH-EMP-ID
+           MOVE WS-EMP-NAME TO STH-EMP-NAME
+           MOVE WS-DEPT-CODE TO STH-DEPT-CODE
+           WRITE STUB-LINE FROM WS-STUB-HEADER
+
+           MOVE WS-EMP-RATE TO STH-RATE
+           WRITE STUB-LINE FROM WS-STUB-RATE
+
+           MOVE WS-REG-HOURS TO STH-REG-HOURS
+           MOVE WS-REG-PAY TO STH-REG-PAY
+           MOVE WS-OT-HOURS TO STH-OT-HOURS
+           MOVE WS-OT-PAY TO STH-OT-PAY
+           WRITE STUB-LINE FROM WS-STUB-HOURS
+
+           MOVE WS-GROSS-PAY TO STH-GROSS-PAY
+           MOVE WS-TAX TO STH-TAX
+           MOVE WS-NET-PAY TO STH-NET-PAY
+           WRITE STUB-LINE FROM WS-STUB-TOTALS
+
+           PERFORM VARYING WS-EDX FROM 1 BY 1
+                   UNTIL WS-EDX > WS-EMP-DED-COUNT
+               MOVE WS-EMP-DED-CODE (WS-EDX) TO STD-DED-CODE
+               MOVE WS-EMP-DED-DESC (WS-EDX) TO STD-DED-DESC
+               MOVE WS-EMP-DED-AMT (WS-EDX) TO STD-DED-AMT
+               WRITE STUB-LINE FROM WS-STUB-DED-LINE
+           END-PERFORM
+
+           CLOSE STUB-FILE.
