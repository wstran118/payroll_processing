@@ -0,0 +1,6 @@
+       01  DEDUCTION-RECORD.
+           05 DED-EMP-ID       PIC X(5).
+           05 DED-CODE         PIC X(4).
+           05 DED-DESC         PIC X(15).
+           05 DED-TYPE         PIC X.
+           05 DED-AMOUNT       PIC 9(5)V99.
