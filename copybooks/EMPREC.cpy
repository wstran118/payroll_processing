@@ -0,0 +1,6 @@
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC X(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-HOURS        PIC 9(3)V99.
+           05 EMP-RATE         PIC 9(3)V99.
+           05 DEPT-CODE        PIC X(4).
