@@ -0,0 +1,56 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDEMP.
+       AUTHOR. Grok-Generated.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-EMP-ID           PIC X(5).
+       01  LK-EMP-HOURS        PIC 9(3)V99.
+       01  LK-EMP-RATE         PIC 9(3)V99.
+       01  LK-VALID-FLAG       PIC X.
+           88 LK-EMPLOYEE-VALID    VALUE 'Y'.
+           88 LK-EMPLOYEE-INVALID  VALUE 'N'.
+       01  LK-REJECT-REASON    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-EMP-ID LK-EMP-HOURS LK-EMP-RATE
+               LK-VALID-FLAG LK-REJECT-REASON.
+       VALIDEMP-MAIN.
+           MOVE 'Y' TO LK-VALID-FLAG
+           MOVE SPACES TO LK-REJECT-REASON
+           IF LK-EMP-ID = SPACES
+               MOVE 'N' TO LK-VALID-FLAG
+               MOVE 'Blank employee ID' TO LK-REJECT-REASON
+           ELSE
+               IF LK-EMP-HOURS NOT NUMERIC
+                   MOVE 'N' TO LK-VALID-FLAG
+                   MOVE 'Hours not numeric' TO LK-REJECT-REASON
+               ELSE
+                   IF LK-EMP-HOURS = 0
+                       MOVE 'N' TO LK-VALID-FLAG
+                       MOVE 'Hours are zero' TO LK-REJECT-REASON
+                   ELSE
+                       IF LK-EMP-HOURS > 168
+                           MOVE 'N' TO LK-VALID-FLAG
+                           MOVE 'Hours out of range (0-168)'
+                               TO LK-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+               IF LK-EMPLOYEE-VALID
+                   IF LK-EMP-RATE NOT NUMERIC
+                       MOVE 'N' TO LK-VALID-FLAG
+                       MOVE 'Rate not numeric' TO LK-REJECT-REASON
+                   ELSE
+                       IF LK-EMP-RATE = 0
+                           MOVE 'N' TO LK-VALID-FLAG
+                           MOVE 'Rate is zero' TO LK-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
