@@ -0,0 +1,63 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPLYDED.
+       AUTHOR. Grok-Generated.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DED-LINE-AMOUNT  PIC 9(5)V99.
+
+       LINKAGE SECTION.
+       01  LK-EMP-ID           PIC X(5).
+       01  LK-GROSS-PAY        PIC 9(5)V99.
+       01  LK-DED-COUNT        PIC 9(4).
+       01  LK-DEDUCTION-TABLE.
+           05 LK-DED-ENTRY OCCURS 100 TIMES INDEXED BY LK-DED-IDX.
+              10 LK-DED-EMP-ID PIC X(5).
+              10 LK-DED-CODE   PIC X(4).
+              10 LK-DED-DESC   PIC X(15).
+              10 LK-DED-TYPE   PIC X.
+              10 LK-DED-AMOUNT PIC 9(5)V99.
+       01  LK-TOTAL-DEDUCTIONS PIC 9(5)V99.
+       01  LK-EMP-DED-COUNT    PIC 9(3).
+       01  LK-EMP-DED-PRINT.
+           05 LK-EMP-DED-ENTRY OCCURS 20 TIMES INDEXED BY LK-EDX.
+              10 LK-EMP-DED-CODE PIC X(4).
+              10 LK-EMP-DED-DESC PIC X(15).
+              10 LK-EMP-DED-AMT  PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING LK-EMP-ID LK-GROSS-PAY LK-DED-COUNT
+               LK-DEDUCTION-TABLE LK-TOTAL-DEDUCTIONS LK-EMP-DED-COUNT
+               LK-EMP-DED-PRINT.
+       APPLYDED-MAIN.
+           MOVE 0 TO LK-TOTAL-DEDUCTIONS
+           MOVE 0 TO LK-EMP-DED-COUNT
+           PERFORM VARYING LK-DED-IDX FROM 1 BY 1
+                   UNTIL LK-DED-IDX > LK-DED-COUNT
+               IF LK-DED-EMP-ID (LK-DED-IDX) = LK-EMP-ID
+                   IF LK-DED-TYPE (LK-DED-IDX) = 'P'
+                       COMPUTE WS-DED-LINE-AMOUNT ROUNDED =
+                           LK-GROSS-PAY * LK-DED-AMOUNT (LK-DED-IDX) / 100
+                   ELSE
+                       MOVE LK-DED-AMOUNT (LK-DED-IDX)
+                           TO WS-DED-LINE-AMOUNT
+                   END-IF
+                   ADD WS-DED-LINE-AMOUNT TO LK-TOTAL-DEDUCTIONS
+                   IF LK-EMP-DED-COUNT < 20
+                       ADD 1 TO LK-EMP-DED-COUNT
+                       MOVE LK-DED-CODE (LK-DED-IDX)
+                           TO LK-EMP-DED-CODE (LK-EMP-DED-COUNT)
+                       MOVE LK-DED-DESC (LK-DED-IDX)
+                           TO LK-EMP-DED-DESC (LK-EMP-DED-COUNT)
+                       MOVE WS-DED-LINE-AMOUNT
+                           TO LK-EMP-DED-AMT (LK-EMP-DED-COUNT)
+                   ELSE
+                       DISPLAY 'WARNING: more than 20 deductions for '
+                           'employee ' LK-EMP-ID
+                           ' - amount included in total but not itemized'
+                   END-IF
+               END-IF
+           END-PERFORM
+           GOBACK.
