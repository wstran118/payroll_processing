@@ -8,20 +8,91 @@ IDENTIFICATION DIVISION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEES.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.TMP'.
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO 'SORTED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO 'PAYROLL.RPT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE ASSIGN TO 'YTD.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCEPTIONS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEDUCTIONS-FILE ASSIGN TO 'DEDUCTIONS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIRECT-DEPOSIT-FILE ASSIGN TO 'DIRECTDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05 EMP-ID           PIC X(5).
-           05 EMP-NAME         PIC X(30).
-           05 EMP-HOURS        PIC 9(3)V99.
-           05 EMP-RATE         PIC 9(3)V99.
+           COPY 'EMPREC.cpy'.
+
+       SD  SORT-WORK-FILE.
+           COPY 'EMPREC.cpy'
+               REPLACING ==EMPLOYEE-RECORD== BY ==SORT-RECORD==
+                         ==EMP-ID==          BY ==SORT-EMP-ID==
+                         ==EMP-NAME==        BY ==SORT-EMP-NAME==
+                         ==EMP-HOURS==       BY ==SORT-EMP-HOURS==
+                         ==EMP-RATE==        BY ==SORT-EMP-RATE==
+                         ==DEPT-CODE==       BY ==SORT-DEPT-CODE==.
+
+       FD  SORTED-EMPLOYEE-FILE.
+           COPY 'EMPREC.cpy'
+               REPLACING ==EMPLOYEE-RECORD== BY ==SORTED-EMPLOYEE-RECORD==
+                         ==EMP-ID==          BY ==SRT-EMP-ID==
+                         ==EMP-NAME==        BY ==SRT-EMP-NAME==
+                         ==EMP-HOURS==       BY ==SRT-EMP-HOURS==
+                         ==EMP-RATE==        BY ==SRT-EMP-RATE==
+                         ==DEPT-CODE==       BY ==SRT-DEPT-CODE==.
 
        FD  REPORT-FILE.
-       01  REPORT-LINE         PIC X(80).
+       01  REPORT-LINE         PIC X(132).
+
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05 YTD-EMP-ID       PIC X(5).
+           05 YTD-GROSS        PIC 9(7)V99.
+           05 YTD-TAX          PIC 9(7)V99.
+           05 YTD-NET          PIC 9(7)V99.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE      PIC X(80).
+
+       FD  DEDUCTIONS-FILE.
+           COPY 'DEDUCT.cpy'.
+
+       FD  DIRECT-DEPOSIT-FILE.
+       01  DD-RECORD.
+           05 DD-RECORD-TYPE   PIC X.
+           05 DD-ROUTING       PIC 9(9).
+           05 DD-ACCOUNT       PIC X(17).
+           05 DD-EMP-ID        PIC X(5).
+           05 DD-EMP-NAME      PIC X(30).
+           05 DD-NET-PAY       PIC 9(9)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-KEY          PIC X(4).
+           05 CKPT-COUNT        PIC 9(6).
+           05 CKPT-LAST-EMP-ID  PIC X(5).
+           05 CKPT-TOTAL-COUNT  PIC 9(6).
+           05 CKPT-TOTAL-GROSS  PIC 9(9)V99.
+           05 CKPT-TOTAL-TAX    PIC 9(9)V99.
+           05 CKPT-TOTAL-NET    PIC 9(9)V99.
+           05 CKPT-REJECT-COUNT PIC 9(6).
+           05 CKPT-DEPT-CODE    PIC X(4).
+           05 CKPT-DEPT-COUNT   PIC 9(6).
+           05 CKPT-DEPT-GROSS   PIC 9(9)V99.
+           05 CKPT-DEPT-TAX     PIC 9(9)V99.
+           05 CKPT-DEPT-NET     PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-EMPLOYEE.
@@ -29,13 +100,42 @@ IDENTIFICATION DIVISION.
            05 WS-EMP-NAME      PIC X(30).
            05 WS-EMP-HOURS     PIC 9(3)V99.
            05 WS-EMP-RATE      PIC 9(3)V99.
+           05 WS-DEPT-CODE     PIC X(4).
+           05 WS-REG-HOURS     PIC 9(3)V99.
+           05 WS-OT-HOURS      PIC 9(3)V99.
+           05 WS-REG-PAY       PIC 9(5)V99.
+           05 WS-OT-PAY        PIC 9(5)V99.
            05 WS-GROSS-PAY     PIC 9(5)V99.
            05 WS-TAX           PIC 9(5)V99.
            05 WS-NET-PAY       PIC 9(5)V99.
 
        01  WS-REPORT-HEADER.
-           05 FILLER           PIC X(30) VALUE 'PAYROLL REPORT'.
-           05 FILLER           PIC X(50) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'PAYROLL REPORT'.
+           05 FILLER           PIC X(10) VALUE 'Run Date: '.
+           05 HDR-RUN-DATE     PIC X(10).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'Run Time: '.
+           05 HDR-RUN-TIME     PIC X(8).
+           05 FILLER           PIC X(19) VALUE SPACES.
+
+       01  WS-REPORT-TRAILER.
+           05 FILLER           PIC X(7) VALUE 'Count: '.
+           05 TRL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(7) VALUE 'Gross: '.
+           05 TRL-GROSS        PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE 'Tax: '.
+           05 TRL-TAX          PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE 'Net: '.
+           05 TRL-NET          PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'Read: '.
+           05 TRL-READ         PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'Rejected: '.
+           05 TRL-REJECTED     PIC ZZZ,ZZ9.
 
        01  WS-REPORT-DETAIL.
            05 FILLER           PIC X(5) VALUE 'ID: '.
@@ -49,42 +149,445 @@ IDENTIFICATION DIVISION.
            05 FILLER           PIC X(5) VALUE SPACES.
            05 FILLER           PIC X(5) VALUE 'Net: '.
            05 DET-NET-PAY      PIC $ZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'Dept: '.
+           05 DET-DEPT-CODE    PIC X(4).
+
+       01  WS-OT-DETAIL.
+           05 FILLER           PIC X(10) VALUE 'Reg Hrs: '.
+           05 OT-DET-REG-HOURS PIC ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'Reg Pay: '.
+           05 OT-DET-REG-PAY   PIC $ZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'OT Hrs: '.
+           05 OT-DET-OT-HOURS  PIC ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'OT Pay: '.
+           05 OT-DET-OT-PAY    PIC $ZZ,ZZ9.99.
 
        01  WS-EOF              PIC X VALUE 'N'.
-       01  WS-TAX-RATE         PIC V99 VALUE 0.20.
+
+       01  WS-YTD-STATUS       PIC XX.
+
+       01  WS-YTD-DETAIL.
+           05 FILLER           PIC X(10) VALUE 'YTD Gross:'.
+           05 YTD-DET-GROSS    PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(8) VALUE 'YTD Tax:'.
+           05 YTD-DET-TAX      PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(8) VALUE 'YTD Net:'.
+           05 YTD-DET-NET      PIC $Z,ZZZ,ZZ9.99.
+
+       01  WS-CURRENT-DATETIME.
+           05 WS-CD-YYYY       PIC 9(4).
+           05 WS-CD-MM         PIC 9(2).
+           05 WS-CD-DD         PIC 9(2).
+           05 WS-CD-HH         PIC 9(2).
+           05 WS-CD-MIN        PIC 9(2).
+           05 WS-CD-SS         PIC 9(2).
+           05 FILLER           PIC X(7).
+
+       01  WS-TOTAL-COUNT      PIC 9(6) VALUE 0.
+       01  WS-TOTAL-GROSS      PIC 9(9)V99 VALUE 0.
+       01  WS-TOTAL-TAX        PIC 9(9)V99 VALUE 0.
+       01  WS-TOTAL-NET        PIC 9(9)V99 VALUE 0.
+
+       01  WS-VALID-FLAG       PIC X VALUE 'Y'.
+           88 WS-EMPLOYEE-VALID    VALUE 'Y'.
+           88 WS-EMPLOYEE-INVALID  VALUE 'N'.
+       01  WS-REJECT-REASON    PIC X(40).
+       01  WS-REJECT-COUNT     PIC 9(6) VALUE 0.
+
+       01  WS-EXCEPTION-DETAIL.
+           05 FILLER           PIC X(5) VALUE 'ID: '.
+           05 EXC-EMP-ID       PIC X(5).
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(8) VALUE 'Reason: '.
+           05 EXC-REASON       PIC X(40).
+
+       01  WS-DED-EOF          PIC X VALUE 'N'.
+       01  WS-DED-COUNT        PIC 9(4) VALUE 0.
+       01  WS-DEDUCTION-TABLE.
+           05 WS-DED-ENTRY OCCURS 100 TIMES INDEXED BY WS-DED-IDX.
+              10 WS-DED-EMP-ID PIC X(5).
+              10 WS-DED-CODE   PIC X(4).
+              10 WS-DED-DESC   PIC X(15).
+              10 WS-DED-TYPE   PIC X.
+              10 WS-DED-AMOUNT PIC 9(5)V99.
+
+       01  WS-TOTAL-DEDUCTIONS PIC 9(5)V99.
+       01  WS-NET-PAY-SIGNED   PIC S9(6)V99.
+
+       01  WS-EMP-DED-COUNT    PIC 9(3) VALUE 0.
+       01  WS-EMP-DED-PRINT.
+           05 WS-EMP-DED-ENTRY OCCURS 20 TIMES INDEXED BY WS-EDX.
+              10 WS-EMP-DED-CODE PIC X(4).
+              10 WS-EMP-DED-DESC PIC X(15).
+              10 WS-EMP-DED-AMT  PIC 9(5)V99.
+
+       01  WS-DEDUCTION-DETAIL.
+           05 FILLER           PIC X(11) VALUE '  Deduct: '.
+           05 DED-DET-CODE     PIC X(4).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DED-DET-DESC     PIC X(15).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(8) VALUE 'Amount: '.
+           05 DED-DET-AMOUNT   PIC $ZZ,ZZ9.99.
+
+       01  WS-CKPT-STATUS      PIC XX.
+       01  WS-RECORDS-READ     PIC 9(6) VALUE 0.
+       01  WS-RESTART-MODE     PIC X VALUE 'N'.
+       01  WS-SKIP-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CKPT-MISMATCH    PIC X VALUE 'N'.
+
+       01  WS-FIRST-RECORD     PIC X VALUE 'Y'.
+       01  WS-PREV-DEPT-CODE   PIC X(4) VALUE SPACES.
+       01  WS-DEPT-COUNT       PIC 9(6) VALUE 0.
+       01  WS-DEPT-GROSS       PIC 9(9)V99 VALUE 0.
+       01  WS-DEPT-TAX         PIC 9(9)V99 VALUE 0.
+       01  WS-DEPT-NET         PIC 9(9)V99 VALUE 0.
+
+       01  WS-DEPT-SUBTOTAL.
+           05 FILLER           PIC X(6) VALUE 'Dept: '.
+           05 SUB-DEPT-CODE    PIC X(4).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(7) VALUE 'Count: '.
+           05 SUB-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(7) VALUE 'Gross: '.
+           05 SUB-GROSS        PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE 'Tax: '.
+           05 SUB-TAX          PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE 'Net: '.
+           05 SUB-NET          PIC $ZZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT REPORT-FILE
+           PERFORM LOAD-DEDUCTIONS
 
-           WRITE REPORT-LINE FROM WS-REPORT-HEADER
-           MOVE SPACES TO REPORT-LINE
-           WRITE REPORT-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-DEPT-CODE
+               ON ASCENDING KEY SORT-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+           OPEN I-O YTD-FILE
+           IF WS-YTD-STATUS = '35'
+               CLOSE YTD-FILE
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'FATAL: cannot open YTD-FILE (status '
+                   WS-YTD-STATUS ') - aborting run'
+               STOP RUN
+           END-IF
+           PERFORM INIT-CHECKPOINT
+
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND DIRECT-DEPOSIT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT DIRECT-DEPOSIT-FILE
+
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+               STRING WS-CD-MM '/' WS-CD-DD '/' WS-CD-YYYY
+                   DELIMITED BY SIZE INTO HDR-RUN-DATE
+               STRING WS-CD-HH ':' WS-CD-MIN ':' WS-CD-SS
+                   DELIMITED BY SIZE INTO HDR-RUN-TIME
+
+               WRITE REPORT-LINE FROM WS-REPORT-HEADER
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
 
            PERFORM PROCESS-EMPLOYEES UNTIL WS-EOF = 'Y'
 
-           CLOSE EMPLOYEE-FILE
+           IF WS-CKPT-MISMATCH = 'Y'
+               DISPLAY 'Run aborted - checkpoint left intact; fix '
+                   'EMPLOYEES.DAT input order and rerun to resume'
+           ELSE
+               IF WS-FIRST-RECORD = 'N'
+                   PERFORM WRITE-DEPT-SUBTOTAL
+               END-IF
+
+               PERFORM WRITE-TRAILER
+
+               MOVE 0 TO CKPT-COUNT CKPT-TOTAL-COUNT CKPT-TOTAL-GROSS
+                   CKPT-TOTAL-TAX CKPT-TOTAL-NET CKPT-REJECT-COUNT
+                   CKPT-DEPT-COUNT CKPT-DEPT-GROSS CKPT-DEPT-TAX
+                   CKPT-DEPT-NET
+               MOVE SPACES TO CKPT-LAST-EMP-ID CKPT-DEPT-CODE
+               REWRITE CHECKPOINT-RECORD
+           END-IF
+
+           CLOSE SORTED-EMPLOYEE-FILE
            CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE DIRECT-DEPOSIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE YTD-FILE
            STOP RUN.
 
+       INIT-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'FATAL: cannot open CHECKPOINT-FILE (status '
+                   WS-CKPT-STATUS ') - aborting run'
+               STOP RUN
+           END-IF
+           MOVE 'CKPT' TO CKPT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO CKPT-COUNT CKPT-TOTAL-COUNT
+                       CKPT-TOTAL-GROSS CKPT-TOTAL-TAX CKPT-TOTAL-NET
+                       CKPT-REJECT-COUNT CKPT-DEPT-COUNT
+                       CKPT-DEPT-GROSS CKPT-DEPT-TAX CKPT-DEPT-NET
+                   MOVE SPACES TO CKPT-LAST-EMP-ID CKPT-DEPT-CODE
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   IF CKPT-COUNT > 0
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       MOVE CKPT-COUNT TO WS-SKIP-COUNT
+                       MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+                       MOVE CKPT-TOTAL-GROSS TO WS-TOTAL-GROSS
+                       MOVE CKPT-TOTAL-TAX   TO WS-TOTAL-TAX
+                       MOVE CKPT-TOTAL-NET   TO WS-TOTAL-NET
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-DEPT-CODE   TO WS-PREV-DEPT-CODE
+                       MOVE CKPT-DEPT-COUNT  TO WS-DEPT-COUNT
+                       MOVE CKPT-DEPT-GROSS  TO WS-DEPT-GROSS
+                       MOVE CKPT-DEPT-TAX    TO WS-DEPT-TAX
+                       MOVE CKPT-DEPT-NET    TO WS-DEPT-NET
+                       IF CKPT-DEPT-CODE NOT = SPACES
+                           MOVE 'N' TO WS-FIRST-RECORD
+                       END-IF
+                       DISPLAY 'Restarting after checkpoint - skipping '
+                           WS-SKIP-COUNT ' record(s), last processed '
+                           'employee was ' CKPT-LAST-EMP-ID
+                   END-IF
+           END-READ.
+
        PROCESS-EMPLOYEES.
-           READ EMPLOYEE-FILE INTO WS-EMPLOYEE
+           READ SORTED-EMPLOYEE-FILE INTO WS-EMPLOYEE
                AT END
                    MOVE 'Y' TO WS-EOF
                NOT AT END
-                   PERFORM CALCULATE-PAY
-                   PERFORM WRITE-REPORT
+                   ADD 1 TO WS-RECORDS-READ
+                   IF WS-RESTART-MODE = 'Y'
+                           AND WS-RECORDS-READ <= WS-SKIP-COUNT
+                       IF WS-RECORDS-READ = WS-SKIP-COUNT
+                           PERFORM VERIFY-CHECKPOINT-MATCH
+                       END-IF
+                       CONTINUE
+                   ELSE
+                       PERFORM VALIDATE-EMPLOYEE
+                       IF WS-EMPLOYEE-VALID
+                           PERFORM CALCULATE-PAY
+                       END-IF
+                       IF WS-EMPLOYEE-VALID
+                           PERFORM CHECK-DEPT-BREAK
+                           PERFORM UPDATE-YTD
+                           PERFORM WRITE-REPORT
+                           PERFORM WRITE-DIRECT-DEPOSIT
+                           PERFORM ACCUMULATE-TOTALS
+                           PERFORM ACCUMULATE-DEPT-TOTALS
+                       ELSE
+                           PERFORM WRITE-EXCEPTION
+                       END-IF
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       VERIFY-CHECKPOINT-MATCH.
+           IF WS-EMP-ID NOT = CKPT-LAST-EMP-ID
+               DISPLAY 'CHECKPOINT MISMATCH: expected last skipped '
+                   'employee ' CKPT-LAST-EMP-ID ' but found ' WS-EMP-ID
+                   ' - EMPLOYEES.DAT or its sort order changed since '
+                   'the interrupted run'
+               MOVE 'Y' TO WS-CKPT-MISMATCH
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       CHECK-DEPT-BREAK.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE WS-DEPT-CODE TO WS-PREV-DEPT-CODE
+           ELSE
+               IF WS-DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                   PERFORM WRITE-DEPT-SUBTOTAL
+                   PERFORM RESET-DEPT-TOTALS
+                   MOVE WS-DEPT-CODE TO WS-PREV-DEPT-CODE
+               END-IF
+           END-IF.
+
+       ACCUMULATE-DEPT-TOTALS.
+           ADD 1 TO WS-DEPT-COUNT
+           ADD WS-GROSS-PAY TO WS-DEPT-GROSS
+           ADD WS-TAX TO WS-DEPT-TAX
+           ADD WS-NET-PAY TO WS-DEPT-NET.
+
+       RESET-DEPT-TOTALS.
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 0 TO WS-DEPT-GROSS
+           MOVE 0 TO WS-DEPT-TAX
+           MOVE 0 TO WS-DEPT-NET.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-PREV-DEPT-CODE TO SUB-DEPT-CODE
+           MOVE WS-DEPT-COUNT TO SUB-COUNT
+           MOVE WS-DEPT-GROSS TO SUB-GROSS
+           MOVE WS-DEPT-TAX TO SUB-TAX
+           MOVE WS-DEPT-NET TO SUB-NET
+           WRITE REPORT-LINE FROM WS-DEPT-SUBTOTAL.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ  TO CKPT-COUNT
+           MOVE WS-EMP-ID        TO CKPT-LAST-EMP-ID
+           MOVE WS-TOTAL-COUNT   TO CKPT-TOTAL-COUNT
+           MOVE WS-TOTAL-GROSS   TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-TAX     TO CKPT-TOTAL-TAX
+           MOVE WS-TOTAL-NET     TO CKPT-TOTAL-NET
+           MOVE WS-REJECT-COUNT  TO CKPT-REJECT-COUNT
+           MOVE WS-PREV-DEPT-CODE TO CKPT-DEPT-CODE
+           MOVE WS-DEPT-COUNT    TO CKPT-DEPT-COUNT
+           MOVE WS-DEPT-GROSS    TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX      TO CKPT-DEPT-TAX
+           MOVE WS-DEPT-NET      TO CKPT-DEPT-NET
+           REWRITE CHECKPOINT-RECORD.
+
+       VALIDATE-EMPLOYEE.
+           CALL 'VALIDEMP' USING WS-EMP-ID WS-EMP-HOURS WS-EMP-RATE
+               WS-VALID-FLAG WS-REJECT-REASON.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-EMP-ID TO EXC-EMP-ID
+           MOVE WS-REJECT-REASON TO EXC-REASON
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+       WRITE-DIRECT-DEPOSIT.
+           MOVE '6' TO DD-RECORD-TYPE
+           MOVE ZEROS TO DD-ROUTING
+           MOVE SPACES TO DD-ACCOUNT
+           MOVE WS-EMP-ID TO DD-EMP-ID
+           MOVE WS-EMP-NAME TO DD-EMP-NAME
+           MOVE WS-NET-PAY TO DD-NET-PAY
+           WRITE DD-RECORD.
+
+       LOAD-DEDUCTIONS.
+           OPEN INPUT DEDUCTIONS-FILE
+           PERFORM UNTIL WS-DED-EOF = 'Y'
+               READ DEDUCTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-DED-EOF
+                   NOT AT END
+                       IF WS-DED-COUNT < 100
+                           ADD 1 TO WS-DED-COUNT
+                           MOVE DED-EMP-ID TO WS-DED-EMP-ID (WS-DED-COUNT)
+                           MOVE DED-CODE TO WS-DED-CODE (WS-DED-COUNT)
+                           MOVE DED-DESC TO WS-DED-DESC (WS-DED-COUNT)
+                           MOVE DED-TYPE TO WS-DED-TYPE (WS-DED-COUNT)
+                           MOVE DED-AMOUNT TO WS-DED-AMOUNT (WS-DED-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING: deductions table full '
+                               '(100) - discarding deduction for '
+                               DED-EMP-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEDUCTIONS-FILE.
+
+       ACCUMULATE-TOTALS.
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+           ADD WS-TAX TO WS-TOTAL-TAX
+           ADD WS-NET-PAY TO WS-TOTAL-NET.
+
+       WRITE-TRAILER.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-COUNT TO TRL-COUNT
+           MOVE WS-TOTAL-GROSS TO TRL-GROSS
+           MOVE WS-TOTAL-TAX TO TRL-TAX
+           MOVE WS-TOTAL-NET TO TRL-NET
+           MOVE WS-RECORDS-READ TO TRL-READ
+           MOVE WS-REJECT-COUNT TO TRL-REJECTED
+           WRITE REPORT-LINE FROM WS-REPORT-TRAILER.
+
+       UPDATE-YTD.
+           MOVE WS-EMP-ID TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE WS-GROSS-PAY TO YTD-GROSS
+                   MOVE WS-TAX       TO YTD-TAX
+                   MOVE WS-NET-PAY   TO YTD-NET
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-GROSS-PAY TO YTD-GROSS
+                   ADD WS-TAX       TO YTD-TAX
+                   ADD WS-NET-PAY   TO YTD-NET
+                   REWRITE YTD-RECORD
            END-READ.
 
        CALCULATE-PAY.
-           COMPUTE WS-GROSS-PAY = WS-EMP-HOURS * WS-EMP-RATE
-           COMPUTE WS-TAX = WS-GROSS-PAY * WS-TAX-RATE
-           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TAX.
+           CALL 'CALCPAY' USING WS-EMP-HOURS WS-EMP-RATE
+               WS-REG-HOURS WS-OT-HOURS WS-REG-PAY WS-OT-PAY
+               WS-GROSS-PAY WS-TAX WS-NET-PAY
+           CALL 'APPLYDED' USING WS-EMP-ID WS-GROSS-PAY WS-DED-COUNT
+               WS-DEDUCTION-TABLE WS-TOTAL-DEDUCTIONS WS-EMP-DED-COUNT
+               WS-EMP-DED-PRINT
+           COMPUTE WS-NET-PAY-SIGNED =
+               WS-GROSS-PAY - WS-TAX - WS-TOTAL-DEDUCTIONS
+           IF WS-NET-PAY-SIGNED < 0
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'Deductions exceed gross - net negative'
+                   TO WS-REJECT-REASON
+               MOVE 0 TO WS-NET-PAY
+           ELSE
+               MOVE WS-NET-PAY-SIGNED TO WS-NET-PAY
+           END-IF.
 
        WRITE-REPORT.
            MOVE WS-EMP-ID TO DET-EMP-ID
            MOVE WS-EMP-NAME TO DET-EMP-NAME
            MOVE WS-GROSS-PAY TO DET-GROSS-PAY
            MOVE WS-NET-PAY TO DET-NET-PAY
-           WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
\ No newline at end of file
+           MOVE WS-DEPT-CODE TO DET-DEPT-CODE
+           WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+
+           MOVE WS-REG-HOURS TO OT-DET-REG-HOURS
+           MOVE WS-REG-PAY TO OT-DET-REG-PAY
+           MOVE WS-OT-HOURS TO OT-DET-OT-HOURS
+           MOVE WS-OT-PAY TO OT-DET-OT-PAY
+           WRITE REPORT-LINE FROM WS-OT-DETAIL
+
+           PERFORM VARYING WS-EDX FROM 1 BY 1
+                   UNTIL WS-EDX > WS-EMP-DED-COUNT
+               MOVE WS-EMP-DED-CODE (WS-EDX) TO DED-DET-CODE
+               MOVE WS-EMP-DED-DESC (WS-EDX) TO DED-DET-DESC
+               MOVE WS-EMP-DED-AMT (WS-EDX) TO DED-DET-AMOUNT
+               WRITE REPORT-LINE FROM WS-DEDUCTION-DETAIL
+           END-PERFORM
+
+           MOVE YTD-GROSS TO YTD-DET-GROSS
+           MOVE YTD-TAX   TO YTD-DET-TAX
+           MOVE YTD-NET   TO YTD-DET-NET
+           WRITE REPORT-LINE FROM WS-YTD-DETAIL.
