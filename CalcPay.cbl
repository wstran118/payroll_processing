@@ -0,0 +1,70 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCPAY.
+       AUTHOR. Grok-Generated.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TAX-BRACKET-VALUES.
+           05 FILLER           PIC X(11) VALUE '00005000010'.
+           05 FILLER           PIC X(11) VALUE '00015000015'.
+           05 FILLER           PIC X(11) VALUE '00030000022'.
+           05 FILLER           PIC X(11) VALUE '00060000030'.
+           05 FILLER           PIC X(11) VALUE '99999999937'.
+
+       01  WS-TAX-BRACKETS REDEFINES WS-TAX-BRACKET-VALUES.
+           05 WS-TAX-BRACKET OCCURS 5 TIMES INDEXED BY WS-BR-IDX.
+              10 WS-BR-CEILING PIC 9(7)V99.
+              10 WS-BR-RATE    PIC V99.
+
+       01  WS-BR-PREV-CEILING  PIC 9(7)V99.
+       01  WS-BR-TAXABLE       PIC 9(7)V99.
+
+       LINKAGE SECTION.
+       01  LK-EMP-HOURS        PIC 9(3)V99.
+       01  LK-EMP-RATE         PIC 9(3)V99.
+       01  LK-REG-HOURS        PIC 9(3)V99.
+       01  LK-OT-HOURS         PIC 9(3)V99.
+       01  LK-REG-PAY          PIC 9(5)V99.
+       01  LK-OT-PAY           PIC 9(5)V99.
+       01  LK-GROSS-PAY        PIC 9(5)V99.
+       01  LK-TAX              PIC 9(5)V99.
+       01  LK-NET-PAY          PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING LK-EMP-HOURS LK-EMP-RATE
+               LK-REG-HOURS LK-OT-HOURS LK-REG-PAY LK-OT-PAY
+               LK-GROSS-PAY LK-TAX LK-NET-PAY.
+       CALCPAY-MAIN.
+           IF LK-EMP-HOURS > 40
+               MOVE 40 TO LK-REG-HOURS
+               COMPUTE LK-OT-HOURS = LK-EMP-HOURS - 40
+           ELSE
+               MOVE LK-EMP-HOURS TO LK-REG-HOURS
+               MOVE 0 TO LK-OT-HOURS
+           END-IF
+           COMPUTE LK-REG-PAY = LK-REG-HOURS * LK-EMP-RATE
+           COMPUTE LK-OT-PAY = LK-OT-HOURS * LK-EMP-RATE * 1.5
+           COMPUTE LK-GROSS-PAY = LK-REG-PAY + LK-OT-PAY
+           PERFORM COMPUTE-GRADUATED-TAX
+           COMPUTE LK-NET-PAY = LK-GROSS-PAY - LK-TAX
+           GOBACK.
+
+       COMPUTE-GRADUATED-TAX.
+           MOVE 0 TO LK-TAX
+           MOVE 0 TO WS-BR-PREV-CEILING
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > 5
+                      OR WS-BR-PREV-CEILING >= LK-GROSS-PAY
+               IF LK-GROSS-PAY > WS-BR-CEILING (WS-BR-IDX)
+                   COMPUTE WS-BR-TAXABLE =
+                       WS-BR-CEILING (WS-BR-IDX) - WS-BR-PREV-CEILING
+               ELSE
+                   COMPUTE WS-BR-TAXABLE =
+                       LK-GROSS-PAY - WS-BR-PREV-CEILING
+               END-IF
+               COMPUTE LK-TAX =
+                   LK-TAX + WS-BR-TAXABLE * WS-BR-RATE (WS-BR-IDX)
+               MOVE WS-BR-CEILING (WS-BR-IDX) TO WS-BR-PREV-CEILING
+           END-PERFORM.
